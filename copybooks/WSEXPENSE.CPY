@@ -0,0 +1,5 @@
+AOC20 * EXPENSE RECORD LAYOUT - SHARED BY THE DAY01 MATCHING SUITE
+       01 PROBLEM-FILE.
+          04 INPUT-NUMBER PIC 9(4).
+       01 PROBLEM-FILE-RAW.
+          04 INPUT-NUMBER-RAW PIC X(4).
