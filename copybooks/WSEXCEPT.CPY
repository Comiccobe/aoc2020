@@ -0,0 +1,5 @@
+AOC20 * EXCEPTION RECORD LAYOUT - SHARED BY THE DAY01 MATCHING SUITE
+       01 EXCEPTION-RECORD.
+          04 EXC-LINE-NO PIC 9(6).
+          04 EXC-SEP PIC X.
+          04 EXC-VALUE PIC X(4).
