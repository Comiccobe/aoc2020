@@ -0,0 +1,15 @@
+//DAY01NITE JOB (ACCTNO),'DAY01 NIGHTLY MATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* NIGHTLY BATCH WINDOW: LOAD TONIGHT'S RAW EXTRACT AS THE NEXT
+//* GENERATION OF THE INPUT.DAT GDG DEFINED BY DAY01GDG.JCL, THEN
+//* RUN THE DAY01 EXPENSE MATCHING SUITE (DAY01P01, DAY01P02)
+//* AGAINST THAT GENERATION. PRIOR GENERATIONS STAY ON DISK
+//* (NOSCRATCH) SO A PAST NIGHT'S EXTRACT CAN BE TRACED BACK TO
+//* THE MATCH RESULT IT PRODUCED.
+//*--------------------------------------------------------------*
+//RUN      EXEC DAY01RUN,
+//             HLQ='PROD.DAY01',
+//             LOADLIB='PROD.DAY01.LOADLIB',
+//             RAWEXTR='PROD.DAY01.RAWEXTR',
+//             GDGGEN='(+1)'
