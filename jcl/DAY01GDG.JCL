@@ -0,0 +1,32 @@
+//DAY01GDG JOB (ACCTNO),'DEFINE INPUT GDG',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*--------------------------------------------------------------*
+//* ONE-TIME SETUP: DEFINE THE GDG BASE FOR THE DAY01 EXPENSE
+//* EXTRACT (INPUT.DAT), AND FOR THE THREE OUTPUT DATASETS THAT
+//* ARE GENERATIONED ALONGSIDE IT (MATCHRPT, EXCEPT, MATCH3RPT)
+//* SO A GIVEN NIGHT'S RESULTS STAY TRACEABLE TO THE EXTRACT
+//* GENERATION THAT PRODUCED THEM. NOSCRATCH KEEPS ROLLED-OFF
+//* GENERATIONS ON DISK INSTEAD OF DELETING THEM SO A PRIOR
+//* NIGHT'S EXTRACT OR RESULT CAN STILL BE RECOVERED AFTER IT
+//* AGES OFF THE LIMIT.
+//*--------------------------------------------------------------*
+//STEP010  EXEC PGM=IDCAMS
+//SYSPRINT DD SYSOUT=*
+//SYSIN    DD *
+  DEFINE GDG (NAME(PROD.DAY01.INPUT.DAT)  -
+       LIMIT(14)                          -
+       NOSCRATCH                          -
+       NOEMPTY)
+  DEFINE GDG (NAME(PROD.DAY01.DAY01P01.MATCHRPT) -
+       LIMIT(14)                                 -
+       NOSCRATCH                                 -
+       NOEMPTY)
+  DEFINE GDG (NAME(PROD.DAY01.DAY01P01.EXCEPT)   -
+       LIMIT(14)                                 -
+       NOSCRATCH                                 -
+       NOEMPTY)
+  DEFINE GDG (NAME(PROD.DAY01.DAY01P02.MATCH3RPT) -
+       LIMIT(14)                                  -
+       NOSCRATCH                                  -
+       NOEMPTY)
+/*
