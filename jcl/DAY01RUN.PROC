@@ -0,0 +1,66 @@
+//DAY01RUN PROC HLQ='PROD.DAY01',LOADLIB='PROD.DAY01.LOADLIB',
+//             RAWEXTR='PROD.DAY01.RAWEXTR',GDGGEN='(+1)'
+//*--------------------------------------------------------------*
+//* CATALOGED PROCEDURE: LOAD THE INCOMING NIGHTLY EXTRACT AS THE
+//* NEXT GENERATION OF THE INPUT.DAT GDG, THEN RUN THE DAY01
+//* EXPENSE MATCHING SUITE AGAINST THAT GENERATION. THIS IS WHAT
+//* TIES A NIGHT'S MATCH RESULT BACK TO THE EXTRACT THAT PRODUCED
+//* IT. GDGGEN STAYS (+1) FOR STEP010/STEP020 SINCE A STEP MUST
+//* USE THE SAME RELATIVE GENERATION NUMBER STEP005 CREATED IT
+//* WITH TO SEE IT WITHIN THIS JOB; IT BECOMES (0) FOR TOMORROW'S.
+//* MATCHRPT_DAT/EXCEPT_DAT/MATCH3RPT_DAT ARE GDG'D ON THE SAME
+//* GENERATION NUMBER SO EACH NIGHT'S RESULTS STAY TRACEABLE TO
+//* THE INPUT.DAT GENERATION THAT PRODUCED THEM, EVEN THOUGH THEY
+//* ARE DISP=MOD (SO A RESTART WITHIN THE SAME NIGHT'S RUN STILL
+//* APPENDS TO, RATHER THAN DUPLICATES, THAT NIGHT'S GENERATION).
+//* CHECKPNT_DAT STAYS A STATIC (NON-GDG) DATASET SINCE IT HOLDS
+//* ONLY TRANSIENT INTRA-RUN RESTART POSITION, NOT AN AUDITABLE
+//* RESULT.
+//*
+//* DDNAMES BELOW MATCH THE SELECT ... ASSIGN TO LITERALS IN THE
+//* COBOL SOURCE WITH "." FOLDED TO "_", WHICH IS HOW THE RUNTIME
+//* RESOLVES THOSE ASSIGN NAMES TO EXTERNAL DATASETS/FILES. ALL OF
+//* THEM ARE ORGANIZATION IS LINE SEQUENTIAL IN THE COBOL SOURCE,
+//* WHICH ON Z/OS IS NEWLINE-DELIMITED VARIABLE-LENGTH DATA, SO
+//* EACH IS ALLOCATED RECFM=VB WITH LRECL = MAX RECORD LENGTH + 4.
+//*--------------------------------------------------------------*
+//STEP005  EXEC PGM=IEBGENER
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   DUMMY
+//SYSUT1   DD   DISP=SHR,DSN=&RAWEXTR
+//SYSUT2   DD   DISP=(NEW,CATLG,DELETE),
+//             DSN=&HLQ..INPUT.DAT&GDGGEN,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=VB,LRECL=8)
+//STEP010  EXEC PGM=DAY01P01
+//STEPLIB  DD   DISP=SHR,DSN=&LOADLIB
+//INPUT_DAT DD  DISP=SHR,DSN=&HLQ..INPUT.DAT&GDGGEN
+//TARGET_DAT DD DISP=SHR,DSN=&HLQ..TARGET.DAT
+//MATCHRPT_DAT DD DISP=(MOD,CATLG,CATLG),
+//             DSN=&HLQ..DAY01P01.MATCHRPT&GDGGEN,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=VB,LRECL=84)
+//CHECKPNT_DAT DD DISP=(MOD,CATLG,CATLG),
+//             DSN=&HLQ..DAY01P01.CHECKPNT,
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=VB,LRECL=84)
+//EXCEPT_DAT DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=&HLQ..DAY01P01.EXCEPT&GDGGEN,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=VB,LRECL=84)
+//SYSOUT   DD   SYSOUT=*
+//*--------------------------------------------------------------*
+//STEP020  EXEC PGM=DAY01P02
+//STEPLIB  DD   DISP=SHR,DSN=&LOADLIB
+//INPUT_DAT DD  DISP=SHR,DSN=&HLQ..INPUT.DAT&GDGGEN
+//TARGET_DAT DD DISP=SHR,DSN=&HLQ..TARGET.DAT
+//MATCH3RPT_DAT DD DISP=(MOD,CATLG,CATLG),
+//             DSN=&HLQ..DAY01P02.MATCH3RPT&GDGGEN,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=VB,LRECL=84)
+//EXCEPT_DAT DD   DISP=(MOD,CATLG,CATLG),
+//             DSN=&HLQ..DAY01P01.EXCEPT&GDGGEN,
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=VB,LRECL=84)
+//SYSOUT   DD   SYSOUT=*
+//         PEND
