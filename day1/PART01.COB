@@ -8,54 +8,267 @@ AOC20 * ADVENT OF CODE 2020 DAY ONE PART ONE
 
        FILE-CONTROL.
            SELECT PROBLEM-INPUT ASSIGN TO "INPUT.DAT"
-           ORGANIZATION IS LINE SEQUENTIAL.
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PROBLEM-INPUT.
+           SELECT MATCH-REPORT ASSIGN TO "MATCHRPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-MATCH-REPORT.
+           SELECT CONTROL-CARD ASSIGN TO "TARGET.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CONTROL-CARD.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPNT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CHECKPOINT.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-EXCEPTION-FILE.
        DATA DIVISION.
 
        FILE SECTION.
        FD PROBLEM-INPUT.
-       01 PROBLEM-FILE.
-          04 INPUT-NUMBER PIC 9(4).
+           COPY WSEXPENSE.
+
+       FD CONTROL-CARD.
+       01 CONTROL-CARD-RECORD.
+          04 CC-TARGET-SUM PIC 9(6).
+
+       FD MATCH-REPORT.
+       01 MATCH-REPORT-RECORD.
+          04 MR-ITEM-1 PIC 9(4).
+          04 MR-SEP-1 PIC X.
+          04 MR-ITEM-2 PIC 9(4).
+          04 MR-SEP-2 PIC X.
+          04 MR-PRODUCT PIC 9(8).
+
+       FD CHECKPOINT-FILE.
+       01 CHECKPOINT-RECORD.
+          04 CKPT-I PIC 9(4).
+          04 CKPT-SEP PIC X.
+          04 CKPT-J PIC 9(4).
+          04 CKPT-SEP2 PIC X.
+          04 CKPT-MATCH-COUNT PIC 9(4).
+
+       FD EXCEPTION-FILE.
+           COPY WSEXCEPT.
 
        WORKING-STORAGE SECTION.
-       01 WS-INPUT-NUMBER PIC 9(4).
+       01 WS-FS-PROBLEM-INPUT PIC XX.
+       01 WS-FS-CONTROL-CARD PIC XX.
+       01 WS-FS-CHECKPOINT PIC XX.
+       01 WS-FS-MATCH-REPORT PIC XX.
+       01 WS-FS-EXCEPTION-FILE PIC XX.
+       01 WS-TARGET-SUM PIC 9(6).
        01 WS-EOF PIC 9.
-       01 WS-I PIC 999.
-       01 WS-J PIC 999.
+       01 WS-I PIC 9(5).
+       01 WS-J PIC 9(5).
        01 WS-DONE PIC 9.
-       01 WS-RESULT PIC 999999.
-       01 WS-ITEMS OCCURS 200 TIMES PIC 9999.
+       01 WS-RESULT PIC 9(8).
+       01 WS-MAX-ITEMS PIC 9(4) VALUE 9999.
+       01 WS-ITEM-COUNT PIC 9(4) VALUE 0.
+       01 WS-MATCH-COUNT PIC 9(4) VALUE 0.
+       01 WS-START-I PIC 9(4) VALUE 1.
+       01 WS-START-J PIC 9(4) VALUE 1.
+       01 WS-CKPT-INTERVAL PIC 9(4) VALUE 100.
+       01 WS-LINE-NO PIC 9(6) VALUE 0.
+       01 WS-ENTRY-MIN PIC 9(4) VALUE 1.
+       01 WS-ENTRY-MAX PIC 9(4) VALUE 2020.
+       01 WS-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+       01 WS-MIN-VALUE PIC 9(4) VALUE 9999.
+       01 WS-MAX-VALUE PIC 9(4) VALUE 0.
+       01 WS-SUM-ALL PIC 9(9) VALUE 0.
+       01 WS-RESUMING PIC 9 VALUE 0.
+       01 WS-ITEMS OCCURS 9999 TIMES PIC 9999.
 
        PROCEDURE DIVISION.
+           OPEN INPUT CONTROL-CARD.
+           IF WS-FS-CONTROL-CARD NOT = "00" THEN
+             DISPLAY "DAY01P01: UNABLE TO OPEN TARGET.DAT - STATUS "
+               WS-FS-CONTROL-CARD " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           READ CONTROL-CARD INTO WS-TARGET-SUM.
+           IF WS-FS-CONTROL-CARD NOT = "00" THEN
+             DISPLAY "DAY01P01: UNABLE TO READ TARGET.DAT - STATUS "
+               WS-FS-CONTROL-CARD " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           CLOSE CONTROL-CARD.
            MOVE 1 TO WS-I.
+           MOVE 0 TO WS-EOF.
            OPEN INPUT PROBLEM-INPUT.
+           IF WS-FS-PROBLEM-INPUT NOT = "00" THEN
+             DISPLAY "DAY01P01: UNABLE TO OPEN INPUT.DAT - FILE STATUS "
+               WS-FS-PROBLEM-INPUT " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           OPEN OUTPUT EXCEPTION-FILE.
+           IF WS-FS-EXCEPTION-FILE NOT = "00" THEN
+             DISPLAY "DAY01P01: UNABLE TO OPEN EXCEPT.DAT - STATUS "
+               WS-FS-EXCEPTION-FILE " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
            PERFORM UNTIL WS-EOF=1
-             READ PROBLEM-INPUT INTO WS-INPUT-NUMBER
+             READ PROBLEM-INPUT
                AT END MOVE 1 TO WS-EOF
-               NOT AT END MOVE WS-INPUT-NUMBER TO WS-ITEMS
-                 (WS-I)
-               ADD 1 TO WS-I
+               NOT AT END
+                 ADD 1 TO WS-LINE-NO
+                 IF INPUT-NUMBER NUMERIC AND
+                    INPUT-NUMBER >= WS-ENTRY-MIN AND
+                    INPUT-NUMBER <= WS-ENTRY-MAX THEN
+                   IF WS-I > WS-MAX-ITEMS THEN
+                     DISPLAY "DAY01P01: INPUT.DAT EXCEEDS MAXIMUM OF "
+                       WS-MAX-ITEMS " ENTRIES - JOB TERMINATED"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                   END-IF
+                   MOVE INPUT-NUMBER TO WS-ITEMS (WS-I)
+                   ADD 1 TO WS-ITEM-COUNT
+                   ADD 1 TO WS-I
+                   IF INPUT-NUMBER < WS-MIN-VALUE THEN
+                     MOVE INPUT-NUMBER TO WS-MIN-VALUE
+                   END-IF
+                   IF INPUT-NUMBER > WS-MAX-VALUE THEN
+                     MOVE INPUT-NUMBER TO WS-MAX-VALUE
+                   END-IF
+                   ADD INPUT-NUMBER TO WS-SUM-ALL
+                 ELSE
+                   MOVE WS-LINE-NO TO EXC-LINE-NO
+                   MOVE SPACE TO EXC-SEP
+                   MOVE INPUT-NUMBER-RAW TO EXC-VALUE
+                   WRITE EXCEPTION-RECORD
+                   IF WS-FS-EXCEPTION-FILE NOT = "00" THEN
+                     DISPLAY "DAY01P01: ERROR WRITING EXCEPT.DAT - "
+                       WS-FS-EXCEPTION-FILE " - JOB TERMINATED"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                   END-IF
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                 END-IF
              END-READ
+             IF WS-FS-PROBLEM-INPUT NOT = "00" AND
+                WS-FS-PROBLEM-INPUT NOT = "10" THEN
+               DISPLAY "DAY01P01: ERROR READING INPUT.DAT - STATUS "
+                 WS-FS-PROBLEM-INPUT " - JOB TERMINATED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
            END-PERFORM.
            CLOSE PROBLEM-INPUT.
+           CLOSE EXCEPTION-FILE.
+           IF WS-EXCEPTION-COUNT > 0 THEN
+             DISPLAY "PART01: " WS-EXCEPTION-COUNT
+               " INVALID ENTRY(S) WRITTEN TO EXCEPT.DAT"
+           END-IF.
            MOVE 0 TO WS-DONE.
-           MOVE 1 TO WS-I.
-           PERFORM UNTIL WS-I > 200
-             MOVE 1 TO WS-J
-             PERFORM UNTIL WS-J > 200
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT = "00" THEN
+             PERFORM UNTIL WS-FS-CHECKPOINT NOT = "00"
+               READ CHECKPOINT-FILE INTO CHECKPOINT-RECORD
+               IF WS-FS-CHECKPOINT = "00" THEN
+                 MOVE CKPT-I TO WS-START-I
+                 MOVE CKPT-J TO WS-START-J
+                 MOVE CKPT-MATCH-COUNT TO WS-MATCH-COUNT
+                 MOVE 1 TO WS-RESUMING
+               END-IF
+             END-PERFORM
+             CLOSE CHECKPOINT-FILE
+             IF WS-RESUMING = 1 THEN
+               DISPLAY "PART01: RESUMING FROM CHECKPOINT AT I="
+                 WS-START-I " J=" WS-START-J
+             END-IF
+           END-IF.
+           IF WS-RESUMING = 1 THEN
+             OPEN EXTEND MATCH-REPORT
+           ELSE
+             OPEN OUTPUT MATCH-REPORT
+           END-IF.
+           IF WS-FS-MATCH-REPORT NOT = "00" THEN
+             DISPLAY "DAY01P01: UNABLE TO OPEN MATCHRPT.DAT - STATUS "
+               WS-FS-MATCH-REPORT " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT NOT = "00" THEN
+             DISPLAY "DAY01P01: UNABLE TO OPEN CHECKPNT.DAT - STATUS "
+               WS-FS-CHECKPOINT " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           MOVE WS-START-I TO WS-I.
+           PERFORM UNTIL WS-I > WS-ITEM-COUNT
+             IF WS-I = WS-START-I AND WS-RESUMING = 1 THEN
+               MOVE WS-START-J TO WS-J
+             ELSE
+               COMPUTE WS-J = WS-I + 1
+             END-IF
+             PERFORM UNTIL WS-J > WS-ITEM-COUNT
                MOVE WS-ITEMS (WS-I) TO WS-RESULT
                ADD WS-ITEMS (WS-J) TO WS-RESULT
-               IF WS-RESULT = 2020 THEN
+               IF WS-RESULT = WS-TARGET-SUM THEN
                  MOVE WS-ITEMS (WS-I) TO WS-RESULT
                  MULTIPLY WS-ITEMS (WS-J) BY WS-RESULT
-                 DISPLAY "PART01: " WS-RESULT
+                 MOVE WS-ITEMS (WS-I) TO MR-ITEM-1
+                 MOVE SPACE TO MR-SEP-1
+                 MOVE WS-ITEMS (WS-J) TO MR-ITEM-2
+                 MOVE SPACE TO MR-SEP-2
+                 MOVE WS-RESULT TO MR-PRODUCT
+                 WRITE MATCH-REPORT-RECORD
+                 IF WS-FS-MATCH-REPORT NOT = "00" THEN
+                   DISPLAY "DAY01P01: ERROR WRITING MATCHRPT - STATUS "
+                     WS-FS-MATCH-REPORT " - JOB TERMINATED"
+                   MOVE 16 TO RETURN-CODE
+                   STOP RUN
+                 END-IF
+                 ADD 1 TO WS-MATCH-COUNT
                  MOVE 1 TO WS-DONE
-                 EXIT PERFORM
                END-IF
                ADD 1 TO WS-J
              END-PERFORM
-             IF WS-DONE = 1 THEN
-               EXIT PERFORM
+             IF FUNCTION MOD(WS-I, WS-CKPT-INTERVAL) = 0 THEN
+               MOVE WS-I TO CKPT-I
+               ADD 1 TO CKPT-I
+               MOVE SPACE TO CKPT-SEP
+               COMPUTE CKPT-J = CKPT-I + 1
+               MOVE SPACE TO CKPT-SEP2
+               MOVE WS-MATCH-COUNT TO CKPT-MATCH-COUNT
+               WRITE CHECKPOINT-RECORD
+               IF WS-FS-CHECKPOINT NOT = "00" THEN
+                 DISPLAY "DAY01P01: ERROR WRITING CHECKPNT - STATUS "
+                   WS-FS-CHECKPOINT " - JOB TERMINATED"
+                 MOVE 16 TO RETURN-CODE
+                 STOP RUN
+               END-IF
              END-IF
              ADD 1 TO WS-I
            END-PERFORM.
-           STOP RUN.
\ No newline at end of file
+           CLOSE MATCH-REPORT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           IF WS-FS-CHECKPOINT NOT = "00" THEN
+             DISPLAY "DAY01P01: UNABLE TO RESET CHECKPNT.DAT - STATUS "
+               WS-FS-CHECKPOINT " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           CLOSE CHECKPOINT-FILE.
+           IF WS-MATCH-COUNT > 0 THEN
+             DISPLAY "PART01: " WS-MATCH-COUNT
+               " MATCHING PAIR(S) WRITTEN TO MATCHRPT.DAT"
+           ELSE
+             DISPLAY "PART01: NO MATCHING PAIR FOUND"
+           END-IF.
+           DISPLAY "PART01: CONTROL TOTALS - RECORDS READ "
+             WS-LINE-NO " VALID ENTRIES " WS-ITEM-COUNT
+             " EXCEPTIONS " WS-EXCEPTION-COUNT.
+           IF WS-ITEM-COUNT = 0 THEN
+             DISPLAY "PART01: CONTROL TOTALS - NO VALID ENTRIES SEEN"
+           ELSE
+             DISPLAY "PART01: CONTROL TOTALS - MIN " WS-MIN-VALUE
+               " MAX " WS-MAX-VALUE " SUM " WS-SUM-ALL
+           END-IF.
+           STOP RUN.
