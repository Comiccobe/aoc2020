@@ -0,0 +1,213 @@
+AOC20 * ADVENT OF CODE 2020 DAY ONE PART TWO
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DAY01P02.
+
+       ENVIRONMENT DIVISION.
+
+       INPUT-OUTPUT SECTION.
+
+       FILE-CONTROL.
+           SELECT PROBLEM-INPUT ASSIGN TO "INPUT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-PROBLEM-INPUT.
+           SELECT MATCH-REPORT ASSIGN TO "MATCH3RPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-MATCH-REPORT.
+           SELECT CONTROL-CARD ASSIGN TO "TARGET.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-CONTROL-CARD.
+           SELECT EXCEPTION-FILE ASSIGN TO "EXCEPT.DAT"
+           ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS IS WS-FS-EXCEPTION-FILE.
+       DATA DIVISION.
+
+       FILE SECTION.
+       FD PROBLEM-INPUT.
+           COPY WSEXPENSE.
+
+       FD CONTROL-CARD.
+       01 CONTROL-CARD-RECORD.
+          04 CC-TARGET-SUM PIC 9(6).
+
+       FD MATCH-REPORT.
+       01 MATCH-REPORT-RECORD.
+          04 MR-ITEM-1 PIC 9(4).
+          04 MR-SEP-1 PIC X.
+          04 MR-ITEM-2 PIC 9(4).
+          04 MR-SEP-2 PIC X.
+          04 MR-ITEM-3 PIC 9(4).
+          04 MR-SEP-3 PIC X.
+          04 MR-PRODUCT PIC 9(12).
+
+       FD EXCEPTION-FILE.
+           COPY WSEXCEPT.
+
+       WORKING-STORAGE SECTION.
+       01 WS-FS-PROBLEM-INPUT PIC XX.
+       01 WS-FS-MATCH-REPORT PIC XX.
+       01 WS-FS-CONTROL-CARD PIC XX.
+       01 WS-FS-EXCEPTION-FILE PIC XX.
+       01 WS-TARGET-SUM PIC 9(6).
+       01 WS-EOF PIC 9.
+       01 WS-I PIC 9(5).
+       01 WS-J PIC 9(5).
+       01 WS-K PIC 9(5).
+       01 WS-RESULT PIC 9(12).
+       01 WS-MAX-ITEMS PIC 9(4) VALUE 1000.
+       01 WS-ITEM-COUNT PIC 9(4) VALUE 0.
+       01 WS-MATCH-COUNT PIC 9(4) VALUE 0.
+       01 WS-LINE-NO PIC 9(6) VALUE 0.
+       01 WS-ENTRY-MIN PIC 9(4) VALUE 1.
+       01 WS-ENTRY-MAX PIC 9(4) VALUE 2020.
+       01 WS-EXCEPTION-COUNT PIC 9(6) VALUE 0.
+       01 WS-MIN-VALUE PIC 9(4) VALUE 9999.
+       01 WS-MAX-VALUE PIC 9(4) VALUE 0.
+       01 WS-SUM-ALL PIC 9(9) VALUE 0.
+       01 WS-ITEMS OCCURS 9999 TIMES PIC 9999.
+
+       PROCEDURE DIVISION.
+           OPEN INPUT CONTROL-CARD.
+           IF WS-FS-CONTROL-CARD NOT = "00" THEN
+             DISPLAY "DAY01P02: UNABLE TO OPEN TARGET.DAT - STATUS "
+               WS-FS-CONTROL-CARD " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           READ CONTROL-CARD INTO WS-TARGET-SUM.
+           IF WS-FS-CONTROL-CARD NOT = "00" THEN
+             DISPLAY "DAY01P02: UNABLE TO READ TARGET.DAT - STATUS "
+               WS-FS-CONTROL-CARD " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           CLOSE CONTROL-CARD.
+           MOVE 1 TO WS-I.
+           MOVE 0 TO WS-EOF.
+           OPEN INPUT PROBLEM-INPUT.
+           IF WS-FS-PROBLEM-INPUT NOT = "00" THEN
+             DISPLAY "DAY01P02: UNABLE TO OPEN INPUT.DAT - FILE STATUS "
+               WS-FS-PROBLEM-INPUT " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           OPEN EXTEND EXCEPTION-FILE.
+           IF WS-FS-EXCEPTION-FILE = "35" THEN
+             OPEN OUTPUT EXCEPTION-FILE
+           END-IF.
+           IF WS-FS-EXCEPTION-FILE NOT = "00" THEN
+             DISPLAY "DAY01P02: UNABLE TO OPEN EXCEPT.DAT - "
+               WS-FS-EXCEPTION-FILE " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           PERFORM UNTIL WS-EOF=1
+             READ PROBLEM-INPUT
+               AT END MOVE 1 TO WS-EOF
+               NOT AT END
+                 ADD 1 TO WS-LINE-NO
+                 IF INPUT-NUMBER NUMERIC AND
+                    INPUT-NUMBER >= WS-ENTRY-MIN AND
+                    INPUT-NUMBER <= WS-ENTRY-MAX THEN
+                   IF WS-I > WS-MAX-ITEMS THEN
+                     DISPLAY "DAY01P02: INPUT.DAT EXCEEDS MAXIMUM OF "
+                       WS-MAX-ITEMS " ENTRIES - JOB TERMINATED"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                   END-IF
+                   MOVE INPUT-NUMBER TO WS-ITEMS (WS-I)
+                   ADD 1 TO WS-ITEM-COUNT
+                   ADD 1 TO WS-I
+                   IF INPUT-NUMBER < WS-MIN-VALUE THEN
+                     MOVE INPUT-NUMBER TO WS-MIN-VALUE
+                   END-IF
+                   IF INPUT-NUMBER > WS-MAX-VALUE THEN
+                     MOVE INPUT-NUMBER TO WS-MAX-VALUE
+                   END-IF
+                   ADD INPUT-NUMBER TO WS-SUM-ALL
+                 ELSE
+                   MOVE WS-LINE-NO TO EXC-LINE-NO
+                   MOVE SPACE TO EXC-SEP
+                   MOVE INPUT-NUMBER-RAW TO EXC-VALUE
+                   WRITE EXCEPTION-RECORD
+                   IF WS-FS-EXCEPTION-FILE NOT = "00" THEN
+                     DISPLAY "DAY01P02: ERROR WRITING EXCEPT.DAT - "
+                       WS-FS-EXCEPTION-FILE " - JOB TERMINATED"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                   END-IF
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                 END-IF
+             END-READ
+             IF WS-FS-PROBLEM-INPUT NOT = "00" AND
+                WS-FS-PROBLEM-INPUT NOT = "10" THEN
+               DISPLAY "DAY01P02: ERROR READING INPUT.DAT - STATUS "
+                 WS-FS-PROBLEM-INPUT " - JOB TERMINATED"
+               MOVE 16 TO RETURN-CODE
+               STOP RUN
+             END-IF
+           END-PERFORM.
+           CLOSE PROBLEM-INPUT.
+           CLOSE EXCEPTION-FILE.
+           IF WS-EXCEPTION-COUNT > 0 THEN
+             DISPLAY "PART02: " WS-EXCEPTION-COUNT
+               " INVALID ENTRY(S) WRITTEN TO EXCEPT.DAT"
+           END-IF.
+           OPEN OUTPUT MATCH-REPORT.
+           IF WS-FS-MATCH-REPORT NOT = "00" THEN
+             DISPLAY "DAY01P02: UNABLE TO OPEN MATCH3RPT.DAT - STATUS "
+               WS-FS-MATCH-REPORT " - JOB TERMINATED"
+             MOVE 16 TO RETURN-CODE
+             STOP RUN
+           END-IF.
+           MOVE 1 TO WS-I.
+           PERFORM UNTIL WS-I > WS-ITEM-COUNT
+             COMPUTE WS-J = WS-I + 1
+             PERFORM UNTIL WS-J > WS-ITEM-COUNT
+               COMPUTE WS-K = WS-J + 1
+               PERFORM UNTIL WS-K > WS-ITEM-COUNT
+                 MOVE WS-ITEMS (WS-I) TO WS-RESULT
+                 ADD WS-ITEMS (WS-J) TO WS-RESULT
+                 ADD WS-ITEMS (WS-K) TO WS-RESULT
+                 IF WS-RESULT = WS-TARGET-SUM THEN
+                   MOVE WS-ITEMS (WS-I) TO WS-RESULT
+                   MULTIPLY WS-ITEMS (WS-J) BY WS-RESULT
+                   MULTIPLY WS-ITEMS (WS-K) BY WS-RESULT
+                   MOVE WS-ITEMS (WS-I) TO MR-ITEM-1
+                   MOVE SPACE TO MR-SEP-1
+                   MOVE WS-ITEMS (WS-J) TO MR-ITEM-2
+                   MOVE SPACE TO MR-SEP-2
+                   MOVE WS-ITEMS (WS-K) TO MR-ITEM-3
+                   MOVE SPACE TO MR-SEP-3
+                   MOVE WS-RESULT TO MR-PRODUCT
+                   WRITE MATCH-REPORT-RECORD
+                   IF WS-FS-MATCH-REPORT NOT = "00" THEN
+                     DISPLAY "DAY01P02: ERROR WRITING MATCH3RPT - "
+                       WS-FS-MATCH-REPORT " - JOB TERMINATED"
+                     MOVE 16 TO RETURN-CODE
+                     STOP RUN
+                   END-IF
+                   ADD 1 TO WS-MATCH-COUNT
+                 END-IF
+                 ADD 1 TO WS-K
+               END-PERFORM
+               ADD 1 TO WS-J
+             END-PERFORM
+             ADD 1 TO WS-I
+           END-PERFORM.
+           CLOSE MATCH-REPORT.
+           IF WS-MATCH-COUNT > 0 THEN
+             DISPLAY "PART02: " WS-MATCH-COUNT
+               " MATCHING TRIPLE(S) WRITTEN TO MATCH3RPT.DAT"
+           ELSE
+             DISPLAY "PART02: NO MATCHING TRIPLE FOUND"
+           END-IF.
+           DISPLAY "PART02: CONTROL TOTALS - RECORDS READ "
+             WS-LINE-NO " VALID ENTRIES " WS-ITEM-COUNT
+             " EXCEPTIONS " WS-EXCEPTION-COUNT.
+           IF WS-ITEM-COUNT = 0 THEN
+             DISPLAY "PART02: CONTROL TOTALS - NO VALID ENTRIES SEEN"
+           ELSE
+             DISPLAY "PART02: CONTROL TOTALS - MIN " WS-MIN-VALUE
+               " MAX " WS-MAX-VALUE " SUM " WS-SUM-ALL
+           END-IF.
+           STOP RUN.
